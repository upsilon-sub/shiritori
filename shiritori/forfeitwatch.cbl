@@ -0,0 +1,346 @@
+       IDENTIFICATION           DIVISION.
+       PROGRAM-ID.      FORFEIT-WATCH.
+      *> TURN-STATE.TXTIAԎԂ~܂Ă΋ǂ
+      *> S-FILE֔R[hIɏރob`
+      *> (IɋNĎgzB{̂SHIRITORIƂ͕ʃvZX)
+      *> TURN-STATE͒ǋL邾Ȃ̂őSǂ݁AGAME-IDƂɍŌ
+      *> 1ŐV̎ԏԂƂĔ肷(΋ǂĂ)
+       ENVIRONMENT              DIVISION.
+       INPUT-OUTPUT             SECTION.
+       FILE-CONTROL.
+        SELECT OPTIONAL S-FILE ASSIGN TO "G:\COBOL\SHIRITORI.TXT"
+          ORGANIZATION IS RELATIVE
+          ACCESS MODE  IS DYNAMIC
+          RELATIVE KEY IS S-KEY.
+
+        SELECT RULES-FILE ASSIGN "..\04 SHIRITORI_COMMON\RULES.TXT"
+          ORGANIZATION LINE SEQUENTIAL.
+
+        SELECT OPTIONAL TURN-STATE ASSIGN
+            "..\04 SHIRITORI_COMMON\TURN-STATE.TXT"
+          ORGANIZATION LINE SEQUENTIAL.
+
+        SELECT OPTIONAL GAME-RESULT ASSIGN
+            "..\04 SHIRITORI_COMMON\GAME-RESULT.TXT"
+          ORGANIZATION LINE SEQUENTIAL.
+
+        SELECT S-FILE-KEY ASSIGN
+            "..\04 SHIRITORI_COMMON\S-FILE-KEY.TXT"
+          ORGANIZATION LINE SEQUENTIAL.
+       DATA                     DIVISION.
+       FILE                     SECTION.
+       FD S-FILE.
+       COPY "S-FILE.CBF".
+
+       FD RULES-FILE.
+       COPY "RULES.CBF".
+
+       FD TURN-STATE.
+       COPY "TURN-STATE.CBF".
+
+       FD GAME-RESULT.
+       COPY "GAME-RESULT.CBF".
+
+       FD S-FILE-KEY.
+       COPY "S-FILE-KEY.CBF".
+       WORKING-STORAGE          SECTION.
+       01 S-KEY         PIC 9(09).
+       01 GLOBAL-NEXT-KEY PIC 9(09) VALUE 1.
+
+       01 EOF-FLG       PIC X VALUE LOW-VALUE.
+        88 EOF                VALUE HIGH-VALUE.
+
+       01 ENDED-FLG     PIC X VALUE LOW-VALUE.
+        88 GAME-ALREADY-ENDED VALUE HIGH-VALUE.
+
+       01 ANK-DONE-FLG   PIC X VALUE LOW-VALUE.
+        88 ANK-DONE            VALUE HIGH-VALUE.
+
+       01 RULE-TBL.
+           02 RULE-N-ENDING      PIC X(01).
+           02 RULE-CHOONPU-MORA  PIC X(01).
+           02 RULE-FORFEIT-SEC   PIC 9(04).
+
+      *> TURN-STATE𑖍A΋(GAME-ID)ƂɏW߂ŐVԂ̈ꗗ
+       01 TE-CNT        PIC 9(03) VALUE 0.
+       01 TE-TBL.
+           02 TE-ENTRY  OCCURS 1 TO 200 TIMES
+                        DEPENDING ON TE-CNT INDEXED BY TEI.
+             03 TE-GAME-ID      PIC X(10).
+             03 TE-WNUM         PIC 9(04).
+             03 TE-WAIT-NAME    PIC X(20).
+             03 TE-CREDIT-NAME  PIC X(20).
+             03 TE-PROMPT-TIME  PIC X(14).
+             03 TE-START-TIME   PIC X(14).
+      *> ̑΋ǂɓoꂵ(TS-WAIT-NAMEɌꂽ)vC[̈ꗗ
+             03 TE-PLAYER-CNT   PIC 9(02).
+             03 TE-PLAYER-TBL   PIC X(20) OCCURS 20 INDEXED BY TEJ.
+
+      *> 1΋Ǖ̔菈ɎgƗ̈(TE-TBL̒l̎ʂ)
+       01 CUR-GAME-ID     PIC X(10).
+       01 CUR-WNUM        PIC 9(04).
+       01 CUR-WAIT-NAME   PIC X(20).
+       01 CUR-CREDIT-NAME PIC X(20).
+       01 CUR-PROMPT-TIME PIC X(14).
+       01 CUR-START-TIME  PIC X(14).
+
+      *> CHECK-GAME-ENDEDŎgAMŎIȌdς
+       01 QUIT-CNT      PIC 9(02) VALUE 0.
+       01 QUIT-TBL.
+           02 QUIT-NAME PIC X(20) OCCURS 20 INDEXED BY QI.
+
+       01 CURR-DATE     PIC X(21).
+       01 NOW-TIME      PIC X(14).
+       01 THEN-TIME     PIC X(14).
+       01 NOW-DATE      PIC 9(08).
+       01 THEN-DATE     PIC 9(08).
+       01 NOW-SEC       PIC 9(05).
+       01 THEN-SEC      PIC 9(05).
+       01 ELAPSED-SEC   PIC S9(09).
+       PROCEDURE                DIVISION.
+       MAIN.
+           PERFORM RULES-INIT
+           PERFORM SCAN-TURN-STATE
+           PERFORM VARYING TEI FROM 1 BY 1 UNTIL TEI > TE-CNT
+             PERFORM CHECK-ONE-GAME
+           END-PERFORM
+           STOP RUN.
+
+       RULES-INIT.
+           OPEN INPUT RULES-FILE
+           READ RULES-FILE INTO RULE-TBL
+           CLOSE RULES-FILE.
+
+       SCAN-TURN-STATE.
+      * =========================================================
+      * =  TURN-STATESǂ݁AGAME-IDƂɍŌ1c          =
+      * =========================================================
+           MOVE LOW-VALUE TO EOF-FLG
+           OPEN INPUT TURN-STATE
+           PERFORM UNTIL EOF
+             READ TURN-STATE
+               AT END SET EOF TO TRUE
+               NOT AT END
+                 PERFORM FIND-OR-ADD-TURN
+             END-READ
+           END-PERFORM
+           CLOSE TURN-STATE.
+
+       FIND-OR-ADD-TURN.
+           SET TEI TO 1
+           SEARCH TE-ENTRY
+             AT END
+               IF TE-CNT < 200 THEN
+                 ADD 1 TO TE-CNT
+                 SET TEI TO TE-CNT
+                 INITIALIZE TE-ENTRY(TEI)
+                 MOVE TS-GAME-ID TO TE-GAME-ID(TEI)
+               ELSE
+                 DISPLAY "!! Ďł΋ǐ(200)̏ɒB܂"
+                 EXIT PARAGRAPH
+               END-IF
+             WHEN TE-GAME-ID(TEI) = TS-GAME-ID
+               CONTINUE
+           END-SEARCH
+           MOVE TS-WNUM        TO TE-WNUM(TEI)
+           MOVE TS-WAIT-NAME   TO TE-WAIT-NAME(TEI)
+           MOVE TS-CREDIT-NAME TO TE-CREDIT-NAME(TEI)
+           MOVE TS-PROMPT-TIME TO TE-PROMPT-TIME(TEI)
+           MOVE TS-START-TIME  TO TE-START-TIME(TEI)
+           PERFORM ADD-PLAYER-NAME.
+
+       ADD-PLAYER-NAME.
+      * =========================================================
+      * =  ΋ǂɓoꂵvC[dĐςݏグ          =
+      * =  (o^vC[SƂ𔻒肷邽߂             =
+      * =   ꗗ)                                                      =
+      * =========================================================
+           IF TS-WAIT-NAME NOT = SPACE THEN
+             SET TEJ TO 1
+             SEARCH TE-PLAYER-TBL
+               AT END
+                 IF TE-PLAYER-CNT(TEI) < 20 THEN
+                   ADD 1 TO TE-PLAYER-CNT(TEI)
+                   SET TEJ TO TE-PLAYER-CNT(TEI)
+                   MOVE TS-WAIT-NAME TO TE-PLAYER-TBL(TEI TEJ)
+                 ELSE
+                   DISPLAY "!! " TE-GAME-ID(TEI) " ̓o^vC["
+                   DISPLAY "   (20)ɒB܂"
+                 END-IF
+               WHEN TE-PLAYER-TBL(TEI TEJ) = TS-WAIT-NAME
+                 CONTINUE
+             END-SEARCH
+           END-IF.
+
+       CHECK-ONE-GAME.
+           IF TE-CREDIT-NAME(TEI) = SPACE THEN
+             DISPLAY "܂ŏ̎ԂIĂȂߑΏۊOł: "
+                     TE-GAME-ID(TEI)
+           ELSE
+             MOVE TE-GAME-ID(TEI)     TO CUR-GAME-ID
+             MOVE TE-WNUM(TEI)        TO CUR-WNUM
+             MOVE TE-WAIT-NAME(TEI)   TO CUR-WAIT-NAME
+             MOVE TE-CREDIT-NAME(TEI) TO CUR-CREDIT-NAME
+             MOVE TE-PROMPT-TIME(TEI) TO CUR-PROMPT-TIME
+             MOVE TE-START-TIME(TEI)  TO CUR-START-TIME
+             PERFORM CHECK-GAME-ENDED
+             IF GAME-ALREADY-ENDED THEN
+               DISPLAY CUR-GAME-ID ": ɏIς݂̂ߌ܂"
+             ELSE
+               PERFORM COMPUTE-ELAPSED
+               IF ELAPSED-SEC >= RULE-FORFEIT-SEC THEN
+                 PERFORM FORCE-FORFEIT
+               ELSE
+                 DISPLAY CUR-GAME-ID ": ԑ҂" ELAPSED-SEC
+                         "bo߁B܂P\ł"
+               END-IF
+             END-IF
+           END-IF.
+
+       CHECK-GAME-ENDED.
+      * =========================================================
+      * =  IR1łΏIς݂Ƃ킯ł͂Ȃ:          =
+      * =  N/F(΋ǑŜI闝R)͑ɏIƂ݂ȂA     =
+      * =  M(evC[l̓r)͓o^vC[S         =
+      * =  ̔܂ł͏IƂ݂ȂȂ                          =
+      * =========================================================
+           MOVE LOW-VALUE TO ENDED-FLG
+           MOVE LOW-VALUE TO EOF-FLG
+           MOVE 0 TO QUIT-CNT
+           OPEN INPUT GAME-RESULT
+           PERFORM UNTIL EOF OR GAME-ALREADY-ENDED
+             READ GAME-RESULT
+               AT END SET EOF TO TRUE
+               NOT AT END
+                 IF GR-GAME-ID = CUR-GAME-ID THEN
+                   EVALUATE GR-END-REASON
+                     WHEN "N"
+                     WHEN "F"
+                       SET GAME-ALREADY-ENDED TO TRUE
+                     WHEN OTHER
+                       PERFORM ADD-QUIT-NAME
+                   END-EVALUATE
+                 END-IF
+             END-READ
+           END-PERFORM
+           CLOSE GAME-RESULT
+           IF NOT GAME-ALREADY-ENDED
+              AND TE-PLAYER-CNT(TEI) > 0
+              AND QUIT-CNT >= TE-PLAYER-CNT(TEI) THEN
+             SET GAME-ALREADY-ENDED TO TRUE
+           END-IF.
+
+       ADD-QUIT-NAME.
+      * =========================================================
+      * =  MŎIvC[dĐςݏグ         =
+      * =========================================================
+           SET QI TO 1
+           SEARCH QUIT-NAME
+             AT END
+               IF QUIT-CNT < 20 THEN
+                 ADD 1 TO QUIT-CNT
+                 SET QI TO QUIT-CNT
+                 MOVE GR-LAST-NAME TO QUIT-NAME(QI)
+               END-IF
+             WHEN QUIT-NAME(QI) = GR-LAST-NAME
+               CONTINUE
+           END-SEARCH.
+
+       COMPUTE-ELAPSED.
+      * =========================================================
+      * =  ԑ҂Ԃ̌oߕbvZ                            =
+      * =========================================================
+           MOVE FUNCTION CURRENT-DATE TO CURR-DATE
+           MOVE CURR-DATE(1:14) TO NOW-TIME
+           MOVE CUR-PROMPT-TIME TO THEN-TIME
+           MOVE NOW-TIME(1:8)  TO NOW-DATE
+           MOVE THEN-TIME(1:8) TO THEN-DATE
+           COMPUTE NOW-SEC =
+             FUNCTION NUMVAL(NOW-TIME(9:2)) * 3600
+             + FUNCTION NUMVAL(NOW-TIME(11:2)) * 60
+             + FUNCTION NUMVAL(NOW-TIME(13:2))
+           COMPUTE THEN-SEC =
+             FUNCTION NUMVAL(THEN-TIME(9:2)) * 3600
+             + FUNCTION NUMVAL(THEN-TIME(11:2)) * 60
+             + FUNCTION NUMVAL(THEN-TIME(13:2))
+           COMPUTE ELAPSED-SEC =
+             (FUNCTION INTEGER-OF-DATE(NOW-DATE)
+             - FUNCTION INTEGER-OF-DATE(THEN-DATE)) * 86400
+             + NOW-SEC - THEN-SEC.
+
+       READ-MAX-KEY.
+      * =========================================================
+      * =  S-FILE-KEYu󂫈ʒuvǂݎ                        =
+      * =========================================================
+           MOVE 1 TO GLOBAL-NEXT-KEY
+           OPEN INPUT S-FILE-KEY
+           READ S-FILE-KEY INTO SFK-REC
+             AT END
+               CONTINUE
+             NOT AT END
+               MOVE SFK-NEXT-KEY TO GLOBAL-NEXT-KEY
+           END-READ
+           CLOSE S-FILE-KEY.
+
+       ADVANCE-NEXT-KEY.
+      * =========================================================
+      * =  gʒuS-FILE-KEYXV                        =
+      * =========================================================
+      *> OPEN OUTPUTɂ͏ՓˌmȂAZbV̍XVƋ
+      *> ォ珑ʂ߂Ă܂Bɓǂݒ
+      *> ĊmFAĂxi߂B
+           MOVE LOW-VALUE TO ANK-DONE-FLG
+           PERFORM UNTIL ANK-DONE
+             PERFORM READ-MAX-KEY
+             IF S-KEY >= GLOBAL-NEXT-KEY THEN
+               COMPUTE SFK-NEXT-KEY = S-KEY + 1
+               OPEN OUTPUT S-FILE-KEY
+               WRITE SFK-REC
+               CLOSE S-FILE-KEY
+               PERFORM READ-MAX-KEY
+               IF GLOBAL-NEXT-KEY > S-KEY THEN
+                 SET ANK-DONE TO TRUE
+               END-IF
+             ELSE
+               SET ANK-DONE TO TRUE
+             END-IF
+           END-PERFORM.
+
+       FORCE-FORFEIT.
+      * =========================================================
+      * =  tH[tFCgsS-FILE֒ǋLA΋ǌʂL^        =
+      * =========================================================
+           PERFORM READ-MAX-KEY
+           MOVE GLOBAL-NEXT-KEY TO S-KEY
+           OPEN I-O S-FILE
+           MOVE CUR-GAME-ID TO S-GAME-ID
+           MOVE "(:Ԑ؂)" TO S-WORD
+           MOVE CUR-CREDIT-NAME TO S-NAME
+           MOVE NOW-TIME TO S-TIME
+           MOVE "F" TO S-KIND
+           WRITE S-REC
+             INVALID KEY
+               DISPLAY "!! tH[tFCgL^݂̏Ɏs܂"
+             NOT INVALID KEY
+               PERFORM ADVANCE-NEXT-KEY
+               DISPLAY "!! ԑ҂̂ߔ: " CUR-WAIT-NAME
+               DISPLAY "   " CUR-CREDIT-NAME " ̏ƂȂ܂"
+               PERFORM WRITE-FORFEIT-RESULT
+           END-WRITE
+           CLOSE S-FILE.
+
+       WRITE-FORFEIT-RESULT.
+      *> GR-START-TIME/GR-TURNS must be computed on the same basis
+      *> as shiritori.cbl's own WRITE-GAME-RESULT: the game's actual
+      *> start time (not the idle prompt's own timestamp) and the
+      *> number of words actually played (CUR-WNUM is the pending,
+      *> unanswered turn, one past the last word that landed).
+           OPEN EXTEND GAME-RESULT
+           MOVE CUR-GAME-ID     TO GR-GAME-ID
+           MOVE CUR-START-TIME  TO GR-START-TIME
+           MOVE NOW-TIME        TO GR-END-TIME
+           COMPUTE GR-TURNS = CUR-WNUM - 1
+           MOVE CUR-CREDIT-NAME TO GR-LAST-NAME
+           MOVE "F"             TO GR-END-REASON
+           WRITE GAME-RESULT-REC
+           CLOSE GAME-RESULT.
