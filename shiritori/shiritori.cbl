@@ -1,297 +1,891 @@
-       IDENTIFICATION           DIVISION.
-       PROGRAM-ID.      SHIRITORI.
-       ENVIRONMENT              DIVISION.
-       INPUT-OUTPUT             SECTION.
-       FILE-CONTROL.
-        SELECT OPTIONAL S-FILE ASSIGN TO "G:\COBOL\SHIRITORI.TXT"
-          ORGANIZATION IS RELATIVE
-          ACCESS MODE  IS DYNAMIC
-          RELATIVE KEY IS W-NUM.
-       
-        SELECT ALLOW-LIST ASSIGN "..\04 SHIRITORI_COMMON\ALLOW-LIST.TXT"
-          ORGANIZATION LINE SEQUENTIAL.
-       DATA                     DIVISION.
-       FILE                     SECTION.
-       FD S-FILE.
-       COPY "S-FILE.CBF".
-
-       FD ALLOW-LIST.
-       COPY "ALLOW-LIST.CBF".
-       WORKING-STORAGE          SECTION.
-       01 IN-STR        PIC X(50).
-       01 MY-NAME       PIC X(20).
-
-       78 DEFAULT-NAME  VALUE "������".
-       
-       01 EOF-FLG       PIC X VALUE LOW-VALUE.
-        88 EOF                VALUE HIGH-VALUE.
-
-       01 ERR-FLG       PIC X VALUE LOW-VALUE.
-        88 ERR                VALUE HIGH-VALUE.
-       
-       01 W-NUM         PIC 9(04) VALUE 1.
-       
-       01 R             PIC 9(02).
-       
-      * �����񕪊��p�̃e�[�u��
-       01 STR-TMP.
-           02 C         PIC X(02) OCCURS 25 INDEXED BY P. *> C �� Character �� C
-
-       01 STR-TMP2.
-           02 D         PIC X(02) OCCURS 25 INDEXED BY Q. *> C �̎��Ȃ̂� D
-       
-       01 LOG-TBL.
-           02 L         OCCURS 10000 INDEXED BY I. *>����Ƃ肪1����ȏ㑱���Ƃ��������Ȃ�܂�(^^;
-             03 L-WORD  PIC X(50).
-             03 L-NAME  PIC X(20).
-
-       01 ALLOW-TBL.
-           02 A         PIC X(02) OCCURS 100 INDEXED PA. *> �g�p�\�ȂЂ炪��
-           02 B         PIC X(02) OCCURS 100 INDEXED PB. *> �g�p�\�ł͂�����̂́A�ꓪ�ɂ͎g���Ȃ�����
-       PROCEDURE                DIVISION.
-       MAIN.
-           PERFORM INIT
-           
-           PERFORM INPUT-NAME
-           
-           OPEN INPUT S-FILE
-           PERFORM F-READ
-           CLOSE S-FILE
-           
-           PERFORM INPUT-WORD
-           PERFORM UNTIL IN-STR = "END" OR "end" OR "�����" OR "�I���"
-             IF IN-STR NOT = SPACE
-             THEN
-               PERFORM CHECK-WORD
-               
-               IF NOT ERR THEN
-                 OPEN I-O S-FILE
-                 PERFORM F-WRITE
-                 IF ERR THEN
-                   PERFORM F-READ
-                 END-IF
-                 CLOSE S-FILE
-               END-IF
-             ELSE
-               OPEN INPUT S-FILE
-               PERFORM F-READ
-               CLOSE S-FILE
-             END-IF
-             PERFORM INPUT-WORD
-           END-PERFORM
-           STOP RUN.
-       
-       INIT.
-      * =========================================================
-      * =                       ������                          =
-      * =========================================================
-           INITIALIZE LOG-TBL
-           MOVE 1 TO W-NUM    *> W-NUM�ɂ͏�ɁA���ɏ������ވʒu������悤�ɂ���
-           PERFORM ALLOW-INIT.
-       
-       ALLOW-INIT.
-      * =========================================================
-      * =              �g�p�\�ȕ����ꗗ��ǂݍ���             =
-      * =========================================================
-           OPEN INPUT ALLOW-LIST
-           READ ALLOW-LIST INTO ALLOW-TBL
-           CLOSE ALLOW-LIST.
-       
-       INPUT-NAME.
-           DISPLAY "���O����͂��Ă��������B"
-           ACCEPT MY-NAME
-           IF MY-NAME = SPACE THEN
-             MOVE DEFAULT-NAME TO MY-NAME
-             DISPLAY "�f�t�H���g�̖��O�u" DEFAULT-NAME "�v
-      -                                             "�ɐݒ肳��܂����B"
-           END-IF.
-
-       INPUT-WORD.
-           PERFORM DSP-WORD
-           ACCEPT IN-STR.
-       
-       CHECK-WORD.
-           MOVE LOW-VALUE TO ERR-FLG *> �t���O������
-           
-           IF W-NUM NOT = 1 THEN
-             MOVE L-WORD(W-NUM - 1) TO STR-TMP
-           END-IF
-           MOVE IN-STR TO STR-TMP2
-           
-           PERFORM CHECK-INVALID-CHAR
-           
-           IF W-NUM NOT = 1 THEN
-             PERFORM CHECK-START-WITH *> ���ڈȍ~�̓��͂̏ꍇ�̂�
-           END-IF
-           
-           PERFORM CHECK-END-WITH
-           PERFORM CHECK-CONTAINS.
-       
-       CHECK-INVALID-CHAR.
-       *> �� CHECK-WORD���ł̃`�F�b�N�����̈ꕔ�ł�
-       *> ---------------------------------------------------------
-       *> - ���͂��ꂽ�����ɁA�g�p�ł��Ȃ��������܂܂�Ă��Ȃ���  -
-       *> -   �� �Ђ炪�Ȃƈꕔ�̋L���ȊO�͎g�p�ł��Ȃ�           -
-       *> ---------------------------------------------------------
-           PERFORM VARYING Q FROM 1 BY 1 UNTIL D(Q) = SPACE
-             SET PA TO 1
-             SEARCH A
-              AT END
-             *> �܂�B�Ɏg�p�ł��镶���Ƃ��Ċi�[����Ă���\�������邽�߁A�����ɂ̓G���[��\�����Ȃ�
-               SET ERR TO TRUE
-              WHEN A(PA) = D(Q)
-               CONTINUE
-             END-SEARCH
-             
-             IF ERR THEN
-               MOVE LOW-VALUE TO ERR-FLG *> �܂��G���[�ł͂Ȃ��\�������邽��
-               SET PB TO 1
-               SEARCH B
-                AT END
-                 SET ERR TO TRUE
-                 DISPLAY "!! �u" D(Q) "�v�͎g�p�ł��Ȃ������炵���ł�"
-                 EXIT PERFORM
-                WHEN B(PB) = D(Q)
-                 CONTINUE
-               END-SEARCH
-             END-IF
-           END-PERFORM.
-       
-       CHECK-START-WITH.
-       *> �� CHECK-WORD���ł̃`�F�b�N�����̈ꕔ�ł�
-       *> ------------------------------------------------------------
-       *> - ���͂��ꂽ�P�ꂪ�A�O�̒P��̍Ō�̕�������n�܂��Ă��邩 -
-       *> ------------------------------------------------------------
-           PERFORM FIND-CHAR
-           IF C(P) NOT = D(1) THEN
-             SET ERR TO TRUE
-             DISPLAY "!! �u" C(P) "�v����n�܂�P�����͂��Ă�������"
-           END-IF.
-       
-       CHECK-END-WITH.
-       *> �� CHECK-WORD���ł̃`�F�b�N�����̈ꕔ�ł�
-       *> ---------------------------------------------------------
-       *> -       ���͂��ꂽ�P�ꂪ�u��v�ŏI����Ă��Ȃ���        -
-       *> ---------------------------------------------------------
-           PERFORM FIND-CHAR2
-           IF D(Q) = "��" THEN
-             SET ERR TO TRUE
-             DISPLAY "!! ���͂��ꂽ�P�ꂪ�u��v�ŏI����Ă��܂�"
-           END-IF.
-       
-       CHECK-CONTAINS.
-       *> �� CHECK-WORD���ł̃`�F�b�N�����̈ꕔ�ł�
-       *> ---------------------------------------------------------
-       *> -        ���͂��ꂽ�P�ꂪ���łɎg���Ă��Ȃ���         -
-       *> ---------------------------------------------------------
-           SET I TO 1
-           SEARCH L
-            AT END CONTINUE
-            WHEN L-WORD(I) = SPACE  CONTINUE  *> SPACE�ȍ~�ɂ̓f�[�^������
-            WHEN L-WORD(I) = IN-STR
-             SET ERR TO TRUE
-             DISPLAY "!! ���̒P��͂����g���Ă���炵���ł���"
-           END-SEARCH.
-       
-       FIND-CHAR.
-       *> =========================================================
-       *> =          STR-TMP���̍Ō�̕����̈ʒu��T��            =
-       *> =========================================================
-           PERFORM VARYING P FROM 1 BY 1 UNTIL C(P) = SPACE
-             CONTINUE
-           END-PERFORM
-           SET P DOWN BY 1
-           
-         *> �Ō�̕������u�[�v�u�B�v�u�A�v�Ȃǂł���Ί����߂�
-           PERFORM VARYING P FROM P BY -1 UNTIL P = 0
-             SET PB TO 1
-             SEARCH B
-              AT END
-               EXIT PERFORM            *> �����߂��������Ȃ���΃��[�v�𔲂���
-              WHEN B(PB) = C(P)
-               CONTINUE                *> �������͉������Ȃ��Ń��[�v�𑱂���
-             END-SEARCH
-           END-PERFORM.
-       
-       FIND-CHAR2.
-       *> =========================================================
-       *> =         STR-TMP2���̍Ō�̕����̈ʒu��T��            =
-       *> =========================================================
-           PERFORM VARYING Q FROM 1 BY 1 UNTIL D(Q) = SPACE
-             CONTINUE
-           END-PERFORM
-           SET Q DOWN BY 1
-           
-         *> �Ō�̕������u�[�v�u�B�v�u�A�v�Ȃǂł���Ί����߂�
-           PERFORM VARYING Q FROM Q BY -1 UNTIL Q = 0
-             SET PB TO 1
-             SEARCH B
-              AT END
-               EXIT PERFORM            *> �����߂��������Ȃ���΃��[�v�𔲂���
-              WHEN B(PB) = D(Q)
-               CONTINUE                *> �������͉������Ȃ��Ń��[�v�𑱂���
-             END-SEARCH
-           END-PERFORM.
-       
-       DSP-WORD.
-           IF W-NUM = 1
-           THEN
-             DISPLAY SPACE
-             DISPLAY "�܂��N���P�����͂��Ă��܂���B"
-           ELSE
-             DISPLAY SPACE
-             DISPLAY "*** ���O�ɑ���ꂽ�P��T�� ***"
-             
-      *       ���O��5�܂ł�\������
-             SET I TO W-NUM
-             SET I DOWN BY 5
-             IF I < 1 THEN
-               SET I TO 1
-             END-IF
-             PERFORM VARYING I FROM I BY 1 UNTIL I = W-NUM
-               DISPLAY L-WORD(I) SPACE "(" L-NAME(I) ")"
-             END-PERFORM
-             
-             SUBTRACT 1 FROM W-NUM
-             DISPLAY "�����܂� " W-NUM " �̒P�ꂪ���͂���܂����B"
-             ADD 1 TO W-NUM
-             
-             MOVE L-WORD(W-NUM - 1) TO STR-TMP
-             PERFORM FIND-CHAR
-             DISPLAY SPACE
-             DISPLAY "�u" C(P) "�v����n�܂�P�����͂��Ă��������B"
-           END-IF.
-       
-       F-READ.
-      *     �O��ǂݍ��񂾏ꏊ���瑱����ǂݍ��߂Ηǂ����߁A
-      *     MOVE 1 TO W-NUM �͕s�v�ƂȂ�B
-           MOVE LOW-VALUE TO EOF-FLG
-           PERFORM UNTIL EOF
-             READ S-FILE
-               INVALID KEY  SET EOF TO TRUE
-               NOT INVALID KEY
-                 MOVE S-WORD TO L-WORD(W-NUM)
-                 MOVE S-NAME TO L-NAME(W-NUM)
-                 ADD 1 TO W-NUM
-             END-READ
-           END-PERFORM.
-       
-       F-WRITE.
-           MOVE LOW-VALUE TO ERR-FLG
-           SET I TO 1
-           SEARCH L
-             AT END
-               MOVE IN-STR  TO S-WORD L-WORD(W-NUM)
-               MOVE MY-NAME TO S-NAME L-NAME(W-NUM)
-               WRITE S-REC
-                 INVALID KEY
-                   DISPLAY "!! �N������ɏ�������ł��܂����悤�ł��B"
-                   SET ERR TO TRUE
-                 NOT INVALID KEY
-                   ADD 1 TO W-NUM
-               END-WRITE
-             WHEN L-WORD(I) = IN-STR
-               DISPLAY "!! ���̒P��͊��Ɏg���Ă��܂��B"
-               SET ERR TO TRUE
-           END-SEARCH.
-
+       IDENTIFICATION           DIVISION.
+       PROGRAM-ID.      SHIRITORI.
+      *> Interactive shiritori (word-chain) game.
+      *> Modification history:
+      *>   - added GAME-ID so several games can share S-FILE
+      *>   - added dictionary check and katakana normalization
+      *>   - added house-rule file (RULES.TXT), archive/rollover,
+      *>     collision/undo logging, and S-FILE-KEY high-water mark
+       ENVIRONMENT              DIVISION.
+       INPUT-OUTPUT             SECTION.
+       FILE-CONTROL.
+        SELECT OPTIONAL S-FILE ASSIGN TO "G:\COBOL\SHIRITORI.TXT"
+          ORGANIZATION IS RELATIVE
+          ACCESS MODE  IS DYNAMIC
+          RELATIVE KEY IS S-KEY.
+
+        SELECT ALLOW-LIST ASSIGN "..\04 SHIRITORI_COMMON\ALLOW-LIST.TXT"
+          ORGANIZATION LINE SEQUENTIAL.
+
+        SELECT KATAKANA-MAP ASSIGN
+            "..\04 SHIRITORI_COMMON\KATAKANA-MAP.TXT"
+          ORGANIZATION LINE SEQUENTIAL.
+
+        SELECT WORD-DICT ASSIGN "..\04 SHIRITORI_COMMON\WORD-DICT.TXT"
+          ORGANIZATION LINE SEQUENTIAL.
+
+        SELECT RULES-FILE ASSIGN "..\04 SHIRITORI_COMMON\RULES.TXT"
+          ORGANIZATION LINE SEQUENTIAL.
+
+        SELECT OPTIONAL S-HIST ASSIGN
+            "..\04 SHIRITORI_COMMON\S-HIST.TXT"
+          ORGANIZATION LINE SEQUENTIAL.
+
+        SELECT OPTIONAL COLLISION-LOG ASSIGN
+            "..\04 SHIRITORI_COMMON\COLLISION-LOG.TXT"
+          ORGANIZATION LINE SEQUENTIAL.
+
+        SELECT OPTIONAL UNDO-LOG ASSIGN
+            "..\04 SHIRITORI_COMMON\UNDO-LOG.TXT"
+          ORGANIZATION LINE SEQUENTIAL.
+
+        SELECT OPTIONAL GAME-RESULT ASSIGN
+            "..\04 SHIRITORI_COMMON\GAME-RESULT.TXT"
+          ORGANIZATION LINE SEQUENTIAL.
+
+        SELECT OPTIONAL TURN-STATE ASSIGN
+            "..\04 SHIRITORI_COMMON\TURN-STATE.TXT"
+          ORGANIZATION LINE SEQUENTIAL.
+
+        SELECT S-FILE-KEY ASSIGN
+            "..\04 SHIRITORI_COMMON\S-FILE-KEY.TXT"
+          ORGANIZATION LINE SEQUENTIAL.
+       DATA                     DIVISION.
+       FILE                     SECTION.
+       FD S-FILE.
+       COPY "S-FILE.CBF".
+
+       FD ALLOW-LIST.
+       COPY "ALLOW-LIST.CBF".
+
+       FD KATAKANA-MAP.
+       COPY "KATAKANA-MAP.CBF".
+
+       FD WORD-DICT.
+       COPY "WORD-DICT.CBF".
+
+       FD RULES-FILE.
+       COPY "RULES.CBF".
+
+       FD S-HIST.
+       COPY "S-HIST.CBF".
+
+       FD COLLISION-LOG.
+       COPY "COLLISION-LOG.CBF".
+
+       FD UNDO-LOG.
+       COPY "UNDO-LOG.CBF".
+
+       FD GAME-RESULT.
+       COPY "GAME-RESULT.CBF".
+
+       FD TURN-STATE.
+       COPY "TURN-STATE.CBF".
+
+       FD S-FILE-KEY.
+       COPY "S-FILE-KEY.CBF".
+       WORKING-STORAGE          SECTION.
+       01 IN-STR        PIC X(50).
+       01 MY-NAME       PIC X(20).
+
+       78 DEFAULT-NAME  VALUE "QXg".
+       78 ADMIN-UNDO-CMD VALUE "UNDO".
+       78 KANA-N        VALUE "".
+
+       01 EOF-FLG       PIC X VALUE LOW-VALUE.
+        88 EOF                VALUE HIGH-VALUE.
+
+       01 ERR-FLG       PIC X VALUE LOW-VALUE.
+        88 ERR                VALUE HIGH-VALUE.
+
+       01 N-ENDING-FLG  PIC X VALUE LOW-VALUE.
+        88 N-ENDING           VALUE HIGH-VALUE.
+
+       01 GAME-OVER-FLG PIC X VALUE LOW-VALUE.
+        88 GAME-OVER          VALUE HIGH-VALUE.
+
+       01 ANK-DONE-FLG   PIC X VALUE LOW-VALUE.
+        88 ANK-DONE            VALUE HIGH-VALUE.
+
+       01 W-NUM         PIC 9(04) VALUE 1.
+      *> S-KEY is the S-FILE relative slot (a running key across all
+      *> games sharing the file), W-NUM is this game's own turn count.
+       01 S-KEY         PIC 9(09).
+       01 S-NEXT-KEY    PIC 9(09) VALUE 1.
+      *> High-water mark read from S-FILE-KEY -- the next free slot.
+       01 GLOBAL-NEXT-KEY PIC 9(09) VALUE 1.
+
+       01 R             PIC 9(02).
+
+       01 GAME-ID       PIC X(10).
+       01 GAME-START-TIME PIC X(14).
+       01 END-REASON    PIC X(01) VALUE "M".
+
+       01 CURR-DATE     PIC X(21).
+       01 PROMPT-TIME   PIC X(14).
+
+       01 ADMIN-NAME    PIC X(20).
+       01 UNDO-REASON   PIC X(50).
+       01 UNDONE-WORD   PIC X(50).
+       01 UNDONE-NAME   PIC X(20).
+
+      * word-splitting work tables
+       01 STR-TMP.
+           02 C         PIC X(02) OCCURS 25 INDEXED BY P.
+      *> holds the PREVIOUS word split into 2-byte kana cells
+
+       01 STR-TMP2.
+           02 D         PIC X(02) OCCURS 25 INDEXED BY Q.
+      *> same idea as STR-TMP but for the word just entered
+
+       01 LOG-TBL.
+           02 L         OCCURS 10000 INDEXED BY I.
+      *> a single long-running chain can go past 1000 turns
+             03 L-WORD  PIC X(50).
+             03 L-NAME  PIC X(20).
+             03 L-TIME  PIC X(14).
+             03 L-KEY   PIC 9(09).
+
+       01 ALLOW-TBL.
+           02 A         PIC X(02) OCCURS 100 INDEXED PA.
+      *> ordinary hiragana that may start a word
+           02 B         PIC X(02) OCCURS 100 INDEXED PB.
+      *> small kana / choonpu -- legal, but cannot start a word
+
+       01 KATA-TBL.
+           02 KATA-ENTRY OCCURS 100 INDEXED BY PK.
+             03 KATA-K  PIC X(02).
+             03 KATA-H  PIC X(02).
+
+       01 RULE-TBL.
+           02 RULE-N-ENDING      PIC X(01).
+           02 RULE-CHOONPU-MORA  PIC X(01).
+           02 RULE-FORFEIT-SEC   PIC 9(04).
+
+       01 DICT-CNT      PIC 9(05) VALUE 0.
+       01 DICT-MAX      PIC 9(05) VALUE 3000.
+       01 DICT-TBL.
+           02 DICT-WORD PIC X(50) OCCURS 1 TO 3000 TIMES
+                        DEPENDING ON DICT-CNT INDEXED BY PD.
+
+       01 ARCHIVE-CNT   PIC 9(04).
+
+      *> Distinct player names for this GAME-ID, in join/first-
+      *> appearance order, used to work out who is really on the
+      *> clock (see FIND-NEXT-MOVER) instead of trusting whoever
+      *> last happened to render a prompt.
+       01 ROSTER-CNT    PIC 9(02) VALUE 0.
+       01 ROSTER-TBL.
+           02 ROSTER-NAME PIC X(20) OCCURS 1 TO 20 TIMES
+                           DEPENDING ON ROSTER-CNT INDEXED BY RJ.
+       01 REG-NAME      PIC X(20).
+       01 NEXT-MOVER    PIC X(20).
+       01 LAST-TS-WNUM  PIC 9(04) VALUE 0.
+
+      *> The game's true start time, carried forward from the
+      *> earliest TURN-STATE row for this GAME-ID (see
+      *> FIND-GAME-START-TIME) so every later row still has it.
+       01 TS-START-FOUND-FLG PIC X VALUE LOW-VALUE.
+        88 TS-START-FOUND        VALUE HIGH-VALUE.
+       01 TS-START-VALUE PIC X(14).
+       PROCEDURE                DIVISION.
+       MAIN.
+           PERFORM INIT
+           PERFORM INPUT-GAME-ID
+           PERFORM INPUT-NAME
+
+           OPEN INPUT S-FILE
+           PERFORM F-READ
+           CLOSE S-FILE
+
+           PERFORM INPUT-WORD
+           PERFORM UNTIL IN-STR = "END" OR "end" OR "I"
+                          OR GAME-OVER
+             EVALUATE TRUE
+               WHEN IN-STR = SPACE
+                 OPEN INPUT S-FILE
+                 PERFORM F-READ
+                 CLOSE S-FILE
+               WHEN IN-STR = ADMIN-UNDO-CMD
+                 PERFORM ADMIN-UNDO
+               WHEN OTHER
+                 PERFORM CHECK-WORD
+                 IF N-ENDING THEN
+                   SET GAME-OVER TO TRUE
+                   MOVE "N" TO END-REASON
+                 ELSE
+                   IF NOT ERR THEN
+                     OPEN I-O S-FILE
+                     PERFORM F-WRITE
+                     IF ERR THEN
+                       PERFORM F-READ
+                     END-IF
+                     CLOSE S-FILE
+                   END-IF
+                 END-IF
+             END-EVALUATE
+             IF NOT GAME-OVER THEN
+               PERFORM INPUT-WORD
+             END-IF
+           END-PERFORM
+
+      *> Skip the result row when we just lost the race to a forfeit
+      *> (END-REASON = "F"): FORFEIT-WATCH already wrote the one
+      *> authoritative result for that event.
+           IF END-REASON NOT = "F" THEN
+             PERFORM WRITE-GAME-RESULT
+           END-IF
+           STOP RUN.
+
+       INIT.
+      * =========================================================
+      * =                    start-up                          =
+      * =========================================================
+           INITIALIZE LOG-TBL
+           MOVE 1 TO W-NUM
+      *> W-NUM always points at the next slot to fill
+           MOVE 1 TO S-NEXT-KEY
+           MOVE FUNCTION CURRENT-DATE TO CURR-DATE
+           MOVE CURR-DATE(1:14) TO GAME-START-TIME
+           PERFORM ALLOW-INIT
+           PERFORM KATA-INIT
+           PERFORM DICT-INIT
+           PERFORM RULES-INIT.
+
+       ALLOW-INIT.
+      * =========================================================
+      * =        load the legal-character table                =
+      * =========================================================
+           OPEN INPUT ALLOW-LIST
+           READ ALLOW-LIST INTO ALLOW-TBL
+           CLOSE ALLOW-LIST.
+
+       KATA-INIT.
+      * =========================================================
+      * =    load the katakana-to-hiragana map table            =
+      * =========================================================
+           OPEN INPUT KATAKANA-MAP
+           READ KATAKANA-MAP INTO KATA-TBL
+           CLOSE KATAKANA-MAP.
+
+       DICT-INIT.
+      * =========================================================
+      * =            load the real-word dictionary              =
+      * =========================================================
+           MOVE 0 TO DICT-CNT
+           MOVE LOW-VALUE TO EOF-FLG
+           OPEN INPUT WORD-DICT
+           PERFORM UNTIL EOF
+             READ WORD-DICT
+               AT END SET EOF TO TRUE
+               NOT AT END
+                 IF DICT-CNT < DICT-MAX THEN
+                   ADD 1 TO DICT-CNT
+                   MOVE DICT-REC TO DICT-WORD(DICT-CNT)
+                 ELSE
+                   DISPLAY "!! 熏(" DICT-MAX ")ɒB܂"
+                   DISPLAY "   ȍ~̍s͓ǂݍ܂Ȃ"
+                   SET EOF TO TRUE
+                 END-IF
+             END-READ
+           END-PERFORM
+           CLOSE WORD-DICT
+           MOVE LOW-VALUE TO EOF-FLG.
+
+       RULES-INIT.
+      * =========================================================
+      * =           load the house-rule settings file           =
+      * =========================================================
+           OPEN INPUT RULES-FILE
+           READ RULES-FILE INTO RULE-TBL
+           CLOSE RULES-FILE.
+
+       INPUT-GAME-ID.
+           DISPLAY SPACE
+           DISPLAY "΋ID͂Ă(󗓂ŐVK쐬)"
+           ACCEPT GAME-ID
+           IF GAME-ID = SPACE THEN
+             PERFORM GEN-GAME-ID
+           END-IF.
+
+       GEN-GAME-ID.
+      *> MMDD + HHMM + the tens digit of SS, so two games started at
+      *> the same clock time on different days don't collide; that's
+      *> all that fits alongside the "G" prefix in GAME-ID's PIC X(10).
+           MOVE FUNCTION CURRENT-DATE TO CURR-DATE
+           MOVE SPACE TO GAME-ID
+           STRING "G" CURR-DATE(5:4) CURR-DATE(9:4) CURR-DATE(13:1)
+             DELIMITED BY SIZE INTO GAME-ID
+           DISPLAY "̑΋ǂID [" GAME-ID "] łB"
+           DISPLAY "Q҂ɂ͓ID`ĂB".
+
+       INPUT-NAME.
+           DISPLAY "O͂ĂB"
+           ACCEPT MY-NAME
+           IF MY-NAME = SPACE THEN
+             MOVE DEFAULT-NAME TO MY-NAME
+             DISPLAY "ftHg̖Ou" DEFAULT-NAME "vɂ܂B"
+           END-IF.
+
+       INPUT-WORD.
+           PERFORM DSP-WORD
+           ACCEPT IN-STR.
+
+       CHECK-WORD.
+           MOVE LOW-VALUE TO ERR-FLG
+           MOVE LOW-VALUE TO N-ENDING-FLG
+
+           PERFORM NORMALIZE-KANA
+
+           IF W-NUM NOT = 1 THEN
+             MOVE L-WORD(W-NUM - 1) TO STR-TMP
+           END-IF
+           MOVE IN-STR TO STR-TMP2
+
+           PERFORM CHECK-INVALID-CHAR
+
+      *> word 2 onward must connect to the end of the previous word
+           IF W-NUM NOT = 1 THEN
+             PERFORM CHECK-START-WITH
+           END-IF
+
+           PERFORM CHECK-END-WITH
+           PERFORM CHECK-CONTAINS
+           PERFORM CHECK-DICTIONARY.
+
+       NORMALIZE-KANA.
+      * =========================================================
+      * =   fold any katakana in the input down to hiragana     =
+      * =========================================================
+           MOVE IN-STR TO STR-TMP2
+           PERFORM VARYING Q FROM 1 BY 1 UNTIL D(Q) = SPACE
+             SET PK TO 1
+             SEARCH KATA-ENTRY
+              AT END CONTINUE
+              WHEN KATA-K(PK) = D(Q)
+               MOVE KATA-H(PK) TO D(Q)
+             END-SEARCH
+           END-PERFORM
+           MOVE STR-TMP2 TO IN-STR.
+
+       CHECK-INVALID-CHAR.
+       *> part of the CHECK-WORD sequence
+       *> -----------------------------------------------------
+       *> - reject any character not on the legal-kana tables  -
+       *> -----------------------------------------------------
+           PERFORM VARYING Q FROM 1 BY 1 UNTIL D(Q) = SPACE
+             SET PA TO 1
+             SEARCH A
+              AT END
+             *> not in table A -- may still be in table B
+               SET ERR TO TRUE
+              WHEN A(PA) = D(Q)
+               CONTINUE
+             END-SEARCH
+
+             IF ERR THEN
+               MOVE LOW-VALUE TO ERR-FLG
+               *> not an error yet
+               SET PB TO 1
+               SEARCH B
+                AT END
+                 SET ERR TO TRUE
+                 DISPLAY "!! u" D(Q) "v͎gpłȂ̂悤ł"
+                 EXIT PERFORM
+                WHEN B(PB) = D(Q)
+                 CONTINUE
+               END-SEARCH
+             END-IF
+           END-PERFORM.
+
+       CHECK-START-WITH.
+       *> part of the CHECK-WORD sequence
+       *> ---------------------------------------------------------
+       *> - the new word must begin with the previous word's ending -
+       *> ---------------------------------------------------------
+           PERFORM FIND-CHAR
+           IF C(P) NOT = D(1) THEN
+             SET ERR TO TRUE
+             DISPLAY "!! u" C(P) "vn܂錾t͂Ă"
+           END-IF.
+
+       CHECK-END-WITH.
+       *> part of the CHECK-WORD sequence
+       *> ---------------------------------------------------------
+       *> - does the new word end in the "n" kana?                 -
+       *> -   (behavior is selected by RULE-N-ENDING)             -
+       *> ---------------------------------------------------------
+           PERFORM FIND-CHAR2
+           EVALUATE RULE-N-ENDING
+             WHEN "A"
+               CONTINUE
+             WHEN "P"
+               IF D(Q) = KANA-N THEN
+                 DISPLAY "!! uvŏIĂ܂B"
+                 DISPLAY "   ̃[ł͌x݂̂ős܂B"
+               END-IF
+             WHEN OTHER
+               IF D(Q) = KANA-N THEN
+                 SET ERR TO TRUE
+                 SET N-ENDING TO TRUE
+                 DISPLAY "!! uvŏI錾t͎g܂"
+               END-IF
+           END-EVALUATE.
+
+       CHECK-CONTAINS.
+       *> part of the CHECK-WORD sequence
+       *> ---------------------------------------------------------
+       *> -          the word must not already be in the chain     -
+       *> ---------------------------------------------------------
+           SET I TO 1
+           SEARCH L
+            AT END CONTINUE
+            WHEN L-WORD(I) = SPACE  CONTINUE
+            WHEN L-WORD(I) = IN-STR
+             SET ERR TO TRUE
+             DISPLAY "!! ̌t͂łɎgĂ܂"
+           END-SEARCH.
+
+       CHECK-DICTIONARY.
+       *> part of the CHECK-WORD sequence
+       *> ---------------------------------------------------------
+       *> - legal characters are not enough -- it must be a real   -
+       *> -   word in WORD-DICT.TXT                                -
+       *> ---------------------------------------------------------
+           SET PD TO 1
+           SEARCH DICT-WORD
+            AT END
+             SET ERR TO TRUE
+             DISPLAY "!! u" IN-STR "v݂͑Ȃt̂悤ł"
+            WHEN DICT-WORD(PD) = IN-STR
+             CONTINUE
+           END-SEARCH.
+
+       FIND-CHAR.
+       *> =========================================================
+       *> =    find the position of the previous word's last mora  =
+       *> =========================================================
+           PERFORM VARYING P FROM 1 BY 1 UNTIL C(P) = SPACE
+             CONTINUE
+           END-PERFORM
+           SET P DOWN BY 1
+
+         *> RULE-CHOONPU-MORA = "S" skips small kana / choonpu
+           IF RULE-CHOONPU-MORA = "S" THEN
+             PERFORM VARYING P FROM P BY -1 UNTIL P = 0
+               SET PB TO 1
+               SEARCH B
+                AT END
+                 EXIT PERFORM
+                WHEN B(PB) = C(P)
+                 CONTINUE
+               END-SEARCH
+             END-PERFORM
+           END-IF.
+
+       FIND-CHAR2.
+       *> =========================================================
+       *> =   find the position of the new word's last mora        =
+       *> =========================================================
+           PERFORM VARYING Q FROM 1 BY 1 UNTIL D(Q) = SPACE
+             CONTINUE
+           END-PERFORM
+           SET Q DOWN BY 1
+
+         *> RULE-CHOONPU-MORA = "S" skips small kana / choonpu
+           IF RULE-CHOONPU-MORA = "S" THEN
+             PERFORM VARYING Q FROM Q BY -1 UNTIL Q = 0
+               SET PB TO 1
+               SEARCH B
+                AT END
+                 EXIT PERFORM
+                WHEN B(PB) = D(Q)
+                 CONTINUE
+               END-SEARCH
+             END-PERFORM
+           END-IF.
+
+       DSP-WORD.
+           IF W-NUM = 1
+           THEN
+             DISPLAY SPACE
+             DISPLAY "܂͍ŏ̌t͂ĂB"
+           ELSE
+             DISPLAY SPACE
+             DISPLAY "*** ܂łɏot ***"
+
+      *       show the last 5 words
+             SET I TO W-NUM
+             SET I DOWN BY 5
+             IF I < 1 THEN
+               SET I TO 1
+             END-IF
+             PERFORM VARYING I FROM I BY 1 UNTIL I = W-NUM
+               DISPLAY L-WORD(I) SPACE "(" L-NAME(I) ")"
+             END-PERFORM
+
+             SUBTRACT 1 FROM W-NUM
+             DISPLAY "܂ł " W-NUM " ̌toĂ܂B"
+             ADD 1 TO W-NUM
+
+             MOVE L-WORD(W-NUM - 1) TO STR-TMP
+             PERFORM FIND-CHAR
+             DISPLAY SPACE
+             DISPLAY "u" C(P) "vn܂錾t͂ĂB"
+           END-IF
+           PERFORM WRITE-TURN-STATE.
+
+       WRITE-TURN-STATE.
+      * =========================================================
+      * =  record when this turn's prompt was issued, so a      =
+      * =  watcher can force a forfeit if nobody answers.        =
+      * =  append-only: readers keep the newest row per GAME-ID  =
+      * =========================================================
+      *> PROMPT-TIME itself still refreshes every render (F-WRITE
+      *> relies on it for S-TIME/L-TIME), but the shared TURN-STATE
+      *> row is only rewritten when the turn has actually advanced --
+      *> otherwise a player who keeps hitting Enter to look at the
+      *> board would reset the idle clock on every poll and no one
+      *> could ever be force-forfeited.
+           MOVE FUNCTION CURRENT-DATE TO CURR-DATE
+           MOVE CURR-DATE(1:14) TO PROMPT-TIME
+           IF W-NUM NOT = LAST-TS-WNUM THEN
+             PERFORM FIND-NEXT-MOVER
+             PERFORM FIND-GAME-START-TIME
+             MOVE GAME-ID TO TS-GAME-ID
+             MOVE W-NUM TO TS-WNUM
+             MOVE NEXT-MOVER TO TS-WAIT-NAME
+             IF W-NUM NOT = 1 THEN
+               MOVE L-NAME(W-NUM - 1) TO TS-CREDIT-NAME
+             ELSE
+               MOVE SPACE TO TS-CREDIT-NAME
+             END-IF
+             MOVE PROMPT-TIME TO TS-PROMPT-TIME
+             MOVE TS-START-VALUE TO TS-START-TIME
+             OPEN EXTEND TURN-STATE
+             WRITE TURN-STATE-REC
+             CLOSE TURN-STATE
+             MOVE W-NUM TO LAST-TS-WNUM
+           END-IF.
+
+       FIND-GAME-START-TIME.
+      *> TURN-STATE is append-only, so the last row read that
+      *> matches GAME-ID is the newest one written so far; its
+      *> TS-START-TIME is the game's true start and must be carried
+      *> forward unchanged.  If no row exists yet, this write is the
+      *> very first one for this GAME-ID, so this session's own
+      *> start time is authoritative.
+           MOVE LOW-VALUE TO TS-START-FOUND-FLG
+           MOVE LOW-VALUE TO EOF-FLG
+           OPEN INPUT TURN-STATE
+           PERFORM UNTIL EOF
+             READ TURN-STATE
+               AT END SET EOF TO TRUE
+               NOT AT END
+                 IF TS-GAME-ID = GAME-ID THEN
+                   MOVE TS-START-TIME TO TS-START-VALUE
+                   SET TS-START-FOUND TO TRUE
+                 END-IF
+             END-READ
+           END-PERFORM
+           CLOSE TURN-STATE
+           IF NOT TS-START-FOUND THEN
+             MOVE GAME-START-TIME TO TS-START-VALUE
+           END-IF.
+
+       FIND-NEXT-MOVER.
+      *> "On the clock" is whoever's turn comes after the last
+      *> writer in the join-order roster -- not MY-NAME, which is
+      *> only ever the identity of whichever session is rendering
+      *> this particular prompt.
+           PERFORM BUILD-ROSTER
+           MOVE ROSTER-NAME(1) TO NEXT-MOVER
+           IF ROSTER-CNT > 1 AND W-NUM > 1 THEN
+             SET RJ TO 1
+             SEARCH ROSTER-NAME
+               AT END
+                 CONTINUE
+               WHEN ROSTER-NAME(RJ) = L-NAME(W-NUM - 1)
+                 ADD 1 TO RJ
+                 IF RJ > ROSTER-CNT THEN
+                   SET RJ TO 1
+                 END-IF
+                 MOVE ROSTER-NAME(RJ) TO NEXT-MOVER
+             END-SEARCH
+           END-IF.
+
+       BUILD-ROSTER.
+      *> Distinct names in first-appearance order: every past writer
+      *> (from this game's own word chain), then this session's own
+      *> name if it has not shown up yet.
+           MOVE 0 TO ROSTER-CNT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= W-NUM
+             MOVE L-NAME(I) TO REG-NAME
+             PERFORM REGISTER-ROSTER-NAME
+           END-PERFORM
+           MOVE MY-NAME TO REG-NAME
+           PERFORM REGISTER-ROSTER-NAME.
+
+       REGISTER-ROSTER-NAME.
+           SET RJ TO 1
+           SEARCH ROSTER-NAME
+             AT END
+               IF ROSTER-CNT < 20 THEN
+                 ADD 1 TO ROSTER-CNT
+                 SET RJ TO ROSTER-CNT
+                 MOVE REG-NAME TO ROSTER-NAME(RJ)
+               END-IF
+             WHEN ROSTER-NAME(RJ) = REG-NAME
+               CONTINUE
+           END-SEARCH.
+
+       F-READ.
+      *     Resume from S-NEXT-KEY (not slot 1) so a refresh does not
+      *     re-append words already in L-TBL, and scan up to the
+      *     known high-water mark (GLOBAL-NEXT-KEY) so a DELETE-created
+      *     hole (from ARCHIVE-ROLLOVER) is skipped instead of read
+      *     as end-of-file.  S-KEY is the shared physical slot; W-NUM
+      *     is this game's own count, so MOVE 1 TO W-NUM is not done
+      *     here.  ERR-FLG is reset up front: a caller may enter with
+      *     ERR already TRUE (the collision-retry and blank-refresh
+      *     paths both do), and CHECK-READ-LIMIT only ever sets ERR,
+      *     never clears it, so the ingestion gate below would
+      *     otherwise stay closed for the whole pass.
+           MOVE LOW-VALUE TO ERR-FLG
+           PERFORM READ-MAX-KEY
+           MOVE S-NEXT-KEY TO S-KEY
+           PERFORM UNTIL S-KEY >= GLOBAL-NEXT-KEY
+             READ S-FILE
+               INVALID KEY
+                 CONTINUE
+               NOT INVALID KEY
+                 IF S-GAME-ID = GAME-ID THEN
+                   EVALUATE TRUE
+                     WHEN S-KIND = "F"
+                       SET GAME-OVER TO TRUE
+                       MOVE "F" TO END-REASON
+                       DISPLAY "!! Ԑ؂̂߁u" S-NAME
+                         "v̏ł"
+                       DISPLAY "   ̑΋ǂ͏I܂"
+                     WHEN OTHER
+                       PERFORM CHECK-READ-LIMIT
+                       IF NOT ERR THEN
+                         MOVE S-WORD TO L-WORD(W-NUM)
+                         MOVE S-NAME TO L-NAME(W-NUM)
+                         MOVE S-TIME TO L-TIME(W-NUM)
+                         MOVE S-KEY  TO L-KEY(W-NUM)
+                         ADD 1 TO W-NUM
+                       END-IF
+                   END-EVALUATE
+                 END-IF
+             END-READ
+             ADD 1 TO S-KEY
+           END-PERFORM
+           MOVE LOW-VALUE TO ERR-FLG
+           MOVE GLOBAL-NEXT-KEY TO S-NEXT-KEY.
+
+       READ-MAX-KEY.
+      * =========================================================
+      * =   read the shared "next free slot" high-water mark    =
+      * =========================================================
+           MOVE 1 TO GLOBAL-NEXT-KEY
+           OPEN INPUT S-FILE-KEY
+           READ S-FILE-KEY INTO SFK-REC
+             AT END
+               CONTINUE
+             NOT AT END
+               MOVE SFK-NEXT-KEY TO GLOBAL-NEXT-KEY
+           END-READ
+           CLOSE S-FILE-KEY.
+
+       ADVANCE-NEXT-KEY.
+      * =========================================================
+      * =   push the high-water mark forward past our own write =
+      * =========================================================
+      *> OPEN OUTPUT has no INVALID KEY-style collision check, so a
+      *> bare read-then-overwrite can race another session's own
+      *> advance and regress the shared counter.  Re-read right after
+      *> writing to confirm our value stuck; if it didn't (someone
+      *> else's write landed on top of ours), loop back and push it
+      *> forward again instead of leaving the counter regressed.
+           MOVE LOW-VALUE TO ANK-DONE-FLG
+           PERFORM UNTIL ANK-DONE
+             PERFORM READ-MAX-KEY
+             IF S-NEXT-KEY > GLOBAL-NEXT-KEY THEN
+               MOVE S-NEXT-KEY TO SFK-NEXT-KEY
+               OPEN OUTPUT S-FILE-KEY
+               WRITE SFK-REC
+               CLOSE S-FILE-KEY
+               PERFORM READ-MAX-KEY
+               IF GLOBAL-NEXT-KEY >= S-NEXT-KEY THEN
+                 SET ANK-DONE TO TRUE
+               END-IF
+             ELSE
+               SET ANK-DONE TO TRUE
+             END-IF
+           END-PERFORM.
+
+       CHECK-READ-LIMIT.
+      * =========================================================
+      * =  guard LOG-TBL/W-NUM before they hit their bound       =
+      * =========================================================
+           IF W-NUM >= 9999 THEN
+             DISPLAY "!! ̑΋ǂ͋L^̏ɒBĂ܂"
+             SET ERR TO TRUE
+           END-IF.
+
+       CHECK-WRITE-LIMIT.
+      * =========================================================
+      * =  archive the oldest half once nearing the limit        =
+      * =========================================================
+           MOVE LOW-VALUE TO ERR-FLG
+           IF W-NUM >= 9000 THEN
+             PERFORM ARCHIVE-ROLLOVER
+           END-IF
+           IF W-NUM > 9999 THEN
+             DISPLAY "!! ȏケ̑΋ǂɌtǉł܂"
+             SET ERR TO TRUE
+           END-IF.
+
+       ARCHIVE-ROLLOVER.
+      * =========================================================
+      * =  move old words to the history file, compact W-NUM     =
+      * =========================================================
+           COMPUTE ARCHIVE-CNT = (W-NUM - 1) / 2
+           IF ARCHIVE-CNT > 0 THEN
+             OPEN EXTEND S-HIST
+             PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARCHIVE-CNT
+               MOVE GAME-ID  TO H-GAME-ID
+               MOVE L-WORD(I) TO H-WORD
+               MOVE L-NAME(I) TO H-NAME
+               MOVE L-TIME(I) TO H-TIME
+               WRITE HIST-REC
+             END-PERFORM
+             CLOSE S-HIST
+
+             PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARCHIVE-CNT
+               MOVE L-KEY(I) TO S-KEY
+               DELETE S-FILE
+                 INVALID KEY CONTINUE
+               END-DELETE
+             END-PERFORM
+
+             PERFORM VARYING I FROM 1 BY 1
+                 UNTIL I > (W-NUM - 1 - ARCHIVE-CNT)
+               MOVE L-WORD(I + ARCHIVE-CNT) TO L-WORD(I)
+               MOVE L-NAME(I + ARCHIVE-CNT) TO L-NAME(I)
+               MOVE L-TIME(I + ARCHIVE-CNT) TO L-TIME(I)
+               MOVE L-KEY(I + ARCHIVE-CNT)  TO L-KEY(I)
+             END-PERFORM
+             SUBTRACT ARCHIVE-CNT FROM W-NUM
+             DISPLAY "(ߋ" ARCHIVE-CNT "𗚗ֈڂ܂)"
+           END-IF.
+
+       F-WRITE.
+           PERFORM CHECK-WRITE-LIMIT
+           IF ERR THEN
+             EXIT PARAGRAPH
+           END-IF
+
+           SET I TO 1
+           SEARCH L
+             AT END
+               MOVE GAME-ID TO S-GAME-ID
+               MOVE IN-STR  TO S-WORD L-WORD(W-NUM)
+               MOVE MY-NAME TO S-NAME L-NAME(W-NUM)
+               MOVE PROMPT-TIME TO S-TIME L-TIME(W-NUM)
+               MOVE S-NEXT-KEY TO S-KEY L-KEY(W-NUM)
+               MOVE SPACE TO S-KIND
+               WRITE S-REC
+                 INVALID KEY
+                   DISPLAY "!! ̐lƓɑMꂽ߁A"
+                   DISPLAY "   Ȃ̌t͔肳܂łB"
+                   DISPLAY "   x͂ĂB"
+                   PERFORM LOG-COLLISION
+                   SET ERR TO TRUE
+                 NOT INVALID KEY
+                   ADD 1 TO W-NUM
+                   ADD 1 TO S-NEXT-KEY
+                   PERFORM ADVANCE-NEXT-KEY
+               END-WRITE
+             WHEN L-WORD(I) = IN-STR
+               DISPLAY "!! ̌t͂łɎgĂ܂B"
+               SET ERR TO TRUE
+           END-SEARCH.
+
+       LOG-COLLISION.
+      * =========================================================
+      * =    record a write collision (INVALID KEY) for audit    =
+      * =========================================================
+           MOVE FUNCTION CURRENT-DATE TO CURR-DATE
+           OPEN EXTEND COLLISION-LOG
+           MOVE GAME-ID TO CL-GAME-ID
+           MOVE MY-NAME TO CL-NAME
+           MOVE IN-STR  TO CL-WORD
+           MOVE W-NUM   TO CL-WNUM
+           MOVE CURR-DATE(1:14) TO CL-TIME
+           WRITE COLLISION-LOG-REC
+           CLOSE COLLISION-LOG.
+
+       ADMIN-UNDO.
+      * =========================================================
+      * =   admin command: undo the most recent word (UNDO)      =
+      * =========================================================
+      *> Resync with S-FILE first: another player's session may have
+      *> written a newer word this session's local L-TBL has not
+      *> picked up yet, and undoing against a stale W-NUM would
+      *> delete a mid-chain record instead of the true last word.
+           OPEN INPUT S-FILE
+           PERFORM F-READ
+           CLOSE S-FILE
+           IF W-NUM = 1 THEN
+             DISPLAY "!! 錾t܂"
+           ELSE
+             DISPLAY "ǗҖ͂ĂB"
+             ACCEPT ADMIN-NAME
+             DISPLAY "R͂ĂB"
+             ACCEPT UNDO-REASON
+
+             SUBTRACT 1 FROM W-NUM
+             MOVE L-WORD(W-NUM) TO UNDONE-WORD
+             MOVE L-NAME(W-NUM) TO UNDONE-NAME
+             MOVE L-KEY(W-NUM)  TO S-KEY
+
+             OPEN I-O S-FILE
+             DELETE S-FILE
+               INVALID KEY
+                 DISPLAY "!! Ɏs܂"
+                 ADD 1 TO W-NUM
+               NOT INVALID KEY
+                 PERFORM LOG-UNDO
+             END-DELETE
+             CLOSE S-FILE
+           END-IF.
+
+       LOG-UNDO.
+           MOVE FUNCTION CURRENT-DATE TO CURR-DATE
+           OPEN EXTEND UNDO-LOG
+           MOVE GAME-ID     TO UL-GAME-ID
+           MOVE UNDONE-WORD TO UL-WORD
+           MOVE UNDONE-NAME TO UL-NAME
+           MOVE ADMIN-NAME  TO UL-ADMIN
+           MOVE UNDO-REASON TO UL-REASON
+           MOVE CURR-DATE(1:14) TO UL-TIME
+           WRITE UNDO-LOG-REC
+           CLOSE UNDO-LOG
+           DISPLAY "u" UNDONE-WORD "v܂B".
+
+       WRITE-GAME-RESULT.
+      * =========================================================
+      * =  record how the game ended, once, before STOP RUN      =
+      * =========================================================
+           MOVE FUNCTION CURRENT-DATE TO CURR-DATE
+           OPEN EXTEND GAME-RESULT
+           MOVE GAME-ID          TO GR-GAME-ID
+           MOVE GAME-START-TIME  TO GR-START-TIME
+           MOVE CURR-DATE(1:14) TO GR-END-TIME
+           COMPUTE GR-TURNS = W-NUM - 1
+           MOVE MY-NAME          TO GR-LAST-NAME
+           MOVE END-REASON       TO GR-END-REASON
+           WRITE GAME-RESULT-REC
+           CLOSE GAME-RESULT.
