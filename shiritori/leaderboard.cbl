@@ -0,0 +1,206 @@
+       IDENTIFICATION           DIVISION.
+       PROGRAM-ID.      LEADERBOARD.
+      *> S-FILEɋL^ꂽSvC[̏Wvʂ
+      *> ob`o͂vOBLEADERBOARD.TXT֌ʂo͂A
+      *> A[JCu(S-HIST)̋L^킹ďWv
+       ENVIRONMENT              DIVISION.
+       INPUT-OUTPUT             SECTION.
+       FILE-CONTROL.
+        SELECT OPTIONAL S-FILE ASSIGN TO "G:\COBOL\SHIRITORI.TXT"
+          ORGANIZATION IS RELATIVE
+          ACCESS MODE  IS DYNAMIC
+          RELATIVE KEY IS S-KEY.
+
+        SELECT REPORT-FILE ASSIGN
+            "..\04 SHIRITORI_COMMON\LEADERBOARD.TXT"
+          ORGANIZATION LINE SEQUENTIAL.
+
+        SELECT S-FILE-KEY ASSIGN
+            "..\04 SHIRITORI_COMMON\S-FILE-KEY.TXT"
+          ORGANIZATION LINE SEQUENTIAL.
+
+        SELECT OPTIONAL S-HIST ASSIGN
+            "..\04 SHIRITORI_COMMON\S-HIST.TXT"
+          ORGANIZATION LINE SEQUENTIAL.
+       DATA                     DIVISION.
+       FILE                     SECTION.
+       FD S-FILE.
+       COPY "S-FILE.CBF".
+       FD S-FILE-KEY.
+       COPY "S-FILE-KEY.CBF".
+
+       FD S-HIST.
+       COPY "S-HIST.CBF".
+
+       FD REPORT-FILE.
+       01 REPORT-LINE   PIC X(100).
+       WORKING-STORAGE          SECTION.
+       01 S-KEY         PIC 9(09).
+       01 GLOBAL-NEXT-KEY PIC 9(09) VALUE 1.
+
+       01 EOF-FLG       PIC X VALUE LOW-VALUE.
+        88 EOF                VALUE HIGH-VALUE.
+
+       01 LB-CNT        PIC 9(03) VALUE 0.
+       01 LB-TBL.
+           02 LB-ENTRY  OCCURS 1 TO 200 TIMES
+                        DEPENDING ON LB-CNT INDEXED BY LBI.
+             03 LB-NAME        PIC X(20).
+             03 LB-TOTAL       PIC 9(06).
+             03 LB-LONGEST-WORD PIC X(50).
+             03 LB-LONGEST-LEN PIC 9(03).
+             03 LB-SESSION-CNT PIC 9(03).
+             03 LB-SESSION-TBL PIC X(10) OCCURS 500 INDEXED BY LBJ.
+
+       01 WORD-LEN      PIC 9(03).
+       01 PER-SESSION   PIC 9(06).
+       01 LB-FULL-FLG   PIC X VALUE LOW-VALUE.
+        88 LB-FULL            VALUE HIGH-VALUE.
+       PROCEDURE                DIVISION.
+       MAIN.
+           PERFORM SCAN-S-FILE
+           PERFORM SCAN-S-HIST
+           PERFORM WRITE-REPORT
+           STOP RUN.
+
+       READ-MAX-KEY.
+      * =========================================================
+      * =  S-FILE-KEYu󂫈ʒuvǂݎ                        =
+      * =========================================================
+           MOVE 1 TO GLOBAL-NEXT-KEY
+           OPEN INPUT S-FILE-KEY
+           READ S-FILE-KEY INTO SFK-REC
+             AT END
+               CONTINUE
+             NOT AT END
+               MOVE SFK-NEXT-KEY TO GLOBAL-NEXT-KEY
+           END-READ
+           CLOSE S-FILE-KEY.
+
+       SCAN-S-FILE.
+      * =========================================================
+      * =  S-FILE݈ʒu܂œǂݍŏWvB                    =
+      * =  DELETEς݂̌Ŏ~܂Ȃ悤ɁA                      =
+      * =  INVALID KEY͓ǂݔ΂Am̍őʒu܂œǂݐ؂         =
+      * =========================================================
+           PERFORM READ-MAX-KEY
+           MOVE 1 TO S-KEY
+           OPEN INPUT S-FILE
+           PERFORM UNTIL S-KEY >= GLOBAL-NEXT-KEY
+             READ S-FILE
+               INVALID KEY
+                 CONTINUE
+               NOT INVALID KEY
+                 PERFORM ACCUMULATE-REC
+             END-READ
+             ADD 1 TO S-KEY
+           END-PERFORM
+           CLOSE S-FILE.
+
+       SCAN-S-HIST.
+      * =========================================================
+      * =  ARCHIVE-ROLLOVERőޔς݂S-HIST킹ďWv        =
+      * =  (ޔOS-FILEŊɏWvς݂̂߁AA[JCuł         =
+      * =   S-FILEɎcĂȂÂǉœǂݍ)              =
+      * =========================================================
+           MOVE LOW-VALUE TO EOF-FLG
+           OPEN INPUT S-HIST
+           PERFORM UNTIL EOF
+             READ S-HIST
+               AT END SET EOF TO TRUE
+               NOT AT END
+                 MOVE H-GAME-ID TO S-GAME-ID
+                 MOVE H-WORD    TO S-WORD
+                 MOVE H-NAME    TO S-NAME
+                 MOVE SPACE     TO S-KIND
+                 PERFORM ACCUMULATE-REC
+             END-READ
+           END-PERFORM
+           CLOSE S-HIST.
+
+       ACCUMULATE-REC.
+           IF S-KIND = "F" THEN
+      *> tH[tFCǧߍs͎ۂ̒Pł͂ȂߏWvΏۊO
+             EXIT PARAGRAPH
+           END-IF
+
+           PERFORM FIND-OR-ADD-PLAYER
+           IF LB-FULL THEN
+             EXIT PARAGRAPH
+           END-IF
+           ADD 1 TO LB-TOTAL(LBI)
+
+           MOVE 0 TO WORD-LEN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(S-WORD)) TO WORD-LEN
+           IF WORD-LEN > LB-LONGEST-LEN(LBI) THEN
+             MOVE WORD-LEN    TO LB-LONGEST-LEN(LBI)
+             MOVE S-WORD      TO LB-LONGEST-WORD(LBI)
+           END-IF
+
+           PERFORM FIND-OR-ADD-SESSION.
+
+       FIND-OR-ADD-PLAYER.
+           MOVE LOW-VALUE TO LB-FULL-FLG
+           SET LBI TO 1
+           SEARCH LB-ENTRY
+             AT END
+               IF LB-CNT < 200 THEN
+                 ADD 1 TO LB-CNT
+                 SET LBI TO LB-CNT
+                 INITIALIZE LB-ENTRY(LBI)
+                 MOVE S-NAME TO LB-NAME(LBI)
+               ELSE
+                 SET LB-FULL TO TRUE
+                 DISPLAY "!! vC[(200)̏ɒB܂"
+                 DISPLAY "   ȍ~̐VKvC[͏Wv܂"
+               END-IF
+             WHEN LB-NAME(LBI) = S-NAME
+               CONTINUE
+           END-SEARCH.
+
+       FIND-OR-ADD-SESSION.
+           SET LBJ TO 1
+           SEARCH LB-SESSION-TBL
+             AT END
+               IF LB-SESSION-CNT(LBI) < 500 THEN
+                 ADD 1 TO LB-SESSION-CNT(LBI)
+                 SET LBJ TO LB-SESSION-CNT(LBI)
+                 MOVE S-GAME-ID TO LB-SESSION-TBL(LBI LBJ)
+               ELSE
+                 DISPLAY "!! " LB-NAME(LBI) "̑΋ǐ"
+                 DISPLAY "   (500)ɒB܂"
+               END-IF
+             WHEN LB-SESSION-TBL(LBI LBJ) = S-GAME-ID
+               CONTINUE
+           END-SEARCH.
+
+       WRITE-REPORT.
+      * =========================================================
+      * =  Wvʂ|[gt@CƉʂ֏o͂                  =
+      * =========================================================
+           OPEN OUTPUT REPORT-FILE
+           MOVE "=== Ƃ vC[яWv ===" TO REPORT-LINE
+           WRITE REPORT-LINE
+           DISPLAY REPORT-LINE
+
+           PERFORM VARYING LBI FROM 1 BY 1 UNTIL LBI > LB-CNT
+             IF LB-SESSION-CNT(LBI) = 0 THEN
+               MOVE 0 TO PER-SESSION
+             ELSE
+               COMPUTE PER-SESSION
+                 = LB-TOTAL(LBI) / LB-SESSION-CNT(LBI)
+             END-IF
+             MOVE SPACE TO REPORT-LINE
+             STRING LB-NAME(LBI) "  Pꐔ:" LB-TOTAL(LBI)
+               "  ŒP:" LB-LONGEST-WORD(LBI)
+               DELIMITED BY SIZE INTO REPORT-LINE
+             WRITE REPORT-LINE
+             DISPLAY REPORT-LINE
+             MOVE SPACE TO REPORT-LINE
+             STRING "    ΋ǐ:" LB-SESSION-CNT(LBI)
+               "  1΋ǂ:" PER-SESSION
+               DELIMITED BY SIZE INTO REPORT-LINE
+             WRITE REPORT-LINE
+             DISPLAY REPORT-LINE
+           END-PERFORM
+           CLOSE REPORT-FILE.
